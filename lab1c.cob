@@ -1,62 +1,629 @@
-       identification division.
-       program-id.         lab1c.
-       
-      *      Name: Tyler Zysberg. Description: LAB1C. Counts number
-      *      of digits entered from the input file.
-      
-       Environment division.
-       Input-output section.
-       File-Control.
-           Select lab1a
-               Assign to "lab1c-in.dat"
-               Organization is Line Sequential.
-       
-       data division.
-       File Section.
-       fd  lab1a.
-       01  record-file.
-           05    record-number    PIC 9999.
-           
-       
-       Working-Storage section.
-       01  EndOfFile      PIC X Value "N".
-       01  Counter        PIC 9999 value 0.
-       01  CurrentValue   PIC 9999.
-       01  EvenCounter    PIC 9999 value 0.
-       01  Tester         Pic 9.
-       01  R1             PIC 9999.
-       
-       procedure division.
-       000-main.
-       
-           Perform 100-Open
-           
-           Perform Until EndOfFile = "Y"
-               Read lab1a
-                   At End
-                       Move "Y" to EndOfFile
-                   Not at End
-                       Move record-number to CurrentValue
-                       Add 1 to counter
-                       Divide 2 into Counter giving Tester Remainder R1
-                       if R1 = 0
-                           add 1 to EvenCounter
-						End-if
-            End-Read
-        End-Perform
-        
-        Perform 200-close
-        subtract 1 from EvenCounter
-        Display "The number of values entered: " counter
-        Display "The number of even values: " EvenCounter
-          
-          Stop run.
-           
-       100-Open.
-           Open Input lab1a.
-           
-       200-close.
-           Close lab1a.
-       
-        
-            
\ No newline at end of file
+       identification division.
+       program-id.         lab1c.
+
+      *      Name: Tyler Zysberg. Description: LAB1C. Counts number
+      *      of digits entered from the input file.
+      *
+      *      Modification History:
+      *      - Added checkpoint/restart support so a large input file
+      *        can resume after an abend instead of reprocessing from
+      *        record one.
+      *      - Expanded the input record from a bare record number into
+      *        a full transaction record (date, amount, type code) and
+      *        added totals by type code.
+      *      - Totals are now written to a formatted report file (with
+      *        header, run date, page number and trailer) instead of
+      *        just being displayed.
+      *      - The input file now carries header/detail/trailer records
+      *        (leading record-type code); 000-main branches on the
+      *        type instead of treating every line as a detail, and the
+      *        trailer's expected count is reconciled against the
+      *        accumulated Counter at close time.
+      *      - Detail records that fail basic edits (non-numeric
+      *        record-number/date, negative amount) are written to a
+      *        reject file with a reason code instead of being counted.
+      *      - lab1c-rpt.dat is now produced by a REPORT SECTION report
+      *        writer instead of hand-strung detail lines, so it
+      *        paginates itself and carries a page heading on each page.
+      *      - Each run now appends its run date and totals to a fixed-
+      *        format downstream extract file for load into the daily
+      *        tracking spreadsheet.
+      *      - Each run now also posts its totals to lab1c-hist.dat,
+      *        keyed by run date, carrying running month-to-date and
+      *        year-to-date totals alongside that day's own count.
+
+       Environment division.
+       Input-output section.
+       File-Control.
+           Select lab1a
+               Assign to "lab1c-in.dat"
+               Organization is Line Sequential.
+
+           Select lab1c-ckpt
+               Assign to "lab1c-ckpt.dat"
+               Organization is Line Sequential
+               File Status is Ckpt-File-Status.
+
+           Select lab1c-rpt
+               Assign to "lab1c-rpt.dat"
+               Organization is Line Sequential.
+
+           Select lab1c-rej
+               Assign to "lab1c-rej.dat"
+               Organization is Line Sequential.
+
+           Select lab1c-ext
+               Assign to "lab1c-ext.dat"
+               Organization is Line Sequential
+               File Status is Ext-File-Status.
+
+           Select lab1c-hist
+               Assign to "lab1c-hist.dat"
+               Organization is Indexed
+               Access Mode is Dynamic
+               Record Key is hist-run-date
+               File Status is Hist-File-Status.
+
+       data division.
+       File Section.
+       fd  lab1a.
+       01  header-record.
+           05    hdr-record-type     PIC X(01).
+           05    hdr-run-date        PIC 9(8).
+
+       01  detail-record.
+           05    det-record-type     PIC X(01).
+           05    record-number       PIC 9(06).
+           05    transaction-date    PIC 9(8).
+           05    amount              PIC S9(7)V99
+                                      Sign Is Trailing Separate.
+           05    type-code           PIC X(02).
+
+       01  trailer-record.
+           05    trl-record-type     PIC X(01).
+           05    trl-expected-count  PIC 9(8).
+
+       fd  lab1c-ckpt.
+       01  checkpoint-record.
+           05    ck-last-ordinal    PIC 9(06).
+           05    ck-counter         PIC 9(06).
+           05    ck-even-counter    PIC 9(06).
+           05    ck-status          PIC X(01).
+               88  ck-in-progress   Value "I".
+               88  ck-complete      Value "C".
+
+       fd  lab1c-rpt
+           Report Is Lab1c-Report.
+
+       fd  lab1c-rej.
+       01  reject-line             PIC X(80).
+
+       fd  lab1c-ext.
+       01  extract-record.
+           05    ext-run-date        PIC 9(8).
+           05    ext-total-count     PIC 9(06).
+           05    ext-even-count      PIC 9(06).
+
+       fd  lab1c-hist.
+       01  history-record.
+           05    hist-run-date          PIC 9(8).
+           05    hist-total-count       PIC 9(06).
+           05    hist-even-count        PIC 9(06).
+           05    hist-corrected         PIC X(01) Value "N".
+               88  hist-was-corrected   Value "Y".
+           05    hist-correction-reason PIC X(30) Value Spaces.
+           05    hist-mtd-count         PIC 9(8).
+           05    hist-mtd-even          PIC 9(8).
+           05    hist-ytd-count         PIC 9(8).
+           05    hist-ytd-even          PIC 9(8).
+
+       Working-Storage section.
+       01  EndOfFile           PIC X Value "N".
+       01  Counter             PIC 9(06) value 0.
+       01  CurrentValue        PIC 9(06).
+       01  EvenCounter         PIC 9(06) value 0.
+       01  Tester              Pic 9999.
+       01  R1                  PIC 9999.
+
+      *    Checkpoint/restart controls.
+       01  Ckpt-Interval        PIC 9(4) Value 1000.
+       01  Ckpt-Read-Count      PIC 9(4) Value 0.
+       01  Ckpt-File-Present    PIC X Value "N".
+       01  Ckpt-Skip-To-Ordinal PIC 9(06) Value 0.
+       01  Ckpt-Restarted       PIC X Value "N".
+       01  Ckpt-File-Status     PIC XX Value "00".
+
+      *    Physical detail-record ordinal (every "D" record read, in
+      *    file order) - the checkpoint is keyed to this, not to the
+      *    transaction's own record-number, since record-number is
+      *    just business data with no guaranteed ordering or
+      *    uniqueness across the file.
+       01  Ws-Detail-Ordinal    PIC 9(06) Value 0.
+
+      *    Overflow warning for the running counters.
+       01  Ws-Count-Warn-Threshold  PIC 9(06) Value 900000.
+       01  Ws-Count-Warned          PIC X Value "N".
+
+      *    Totals by transaction type code.
+       01  Type-Total-Table.
+           05  Type-Total-Entry Occurs 10 Times Indexed By Type-Idx.
+               10  Tt-Type-Code    PIC X(02).
+               10  Tt-Count        PIC 9(8).
+       01  Type-Total-Count    PIC 99 Value 0.
+       01  Ws-Search-Idx       PIC 99.
+       01  Ws-Found-Switch     PIC X.
+       01  Ws-Type-Overflow-Count   PIC 9(8) Value 0.
+       01  Ws-Type-Overflow-Warned  PIC X Value "N".
+
+      *    Value-distribution breakdown by magnitude.
+       01  Low-Count           PIC 9(8) Value 0.
+       01  Mid-Count           PIC 9(8) Value 0.
+       01  High-Count          PIC 9(8) Value 0.
+
+      *    Report file controls.
+       01  Ws-Run-Date         PIC 9(8).
+       01  Ws-Display-Counter      PIC ZZZZZZZ9.
+       01  Ws-Display-Actual       PIC ZZZZZZZ9.
+       01  Ws-Control-Line-Text    PIC X(60) Value Spaces.
+
+      *    Header/trailer control-total reconciliation.
+       01  Ws-Expected-Count       PIC 9(8) Value 0.
+       01  Ws-Actual-Count         PIC 9(8) Value 0.
+       01  Ws-Trailer-Seen         PIC X Value "N".
+       01  Ws-Control-Status       PIC X Value " ".
+           88  Ws-Control-Balanced Value "B".
+           88  Ws-Control-Mismatch Value "M".
+
+      *    Reject-file controls for bad detail records.
+       01  Ws-Detail-Valid         PIC X Value "Y".
+       01  Ws-Reject-Reason        PIC X(08) Value Spaces.
+       01  Ws-Reject-Count         PIC 9(8) Value 0.
+       01  Ws-Reject-Line-Buffer   PIC X(80) Value Spaces.
+       01  Ws-Display-Rec-Number   PIC ZZZZZ9.
+
+      *    Downstream daily-totals extract controls.
+       01  Ext-File-Status         PIC XX.
+
+      *    Cumulative month-to-date/year-to-date history controls.
+       01  Hist-File-Status        PIC XX.
+       01  Ws-Mtd-Count            PIC 9(8) Value 0.
+       01  Ws-Mtd-Even             PIC 9(8) Value 0.
+       01  Ws-Ytd-Count            PIC 9(8) Value 0.
+       01  Ws-Ytd-Even             PIC 9(8) Value 0.
+       01  Ws-Curr-Year-Month      PIC 9(6).
+       01  Ws-Curr-Year            PIC 9(4).
+
+       Report Section.
+       rd  Lab1c-Report
+           Page Limit 60 Lines
+           Heading 1
+           First Detail 4
+           Last Detail 55
+           Footing 58.
+
+       01  Rpt-Page-Heading Type Page Heading.
+           05  Line 1  Column  1  Pic X(19) Value "LAB1C COUNT REPORT".
+           05  Line 1  Column 21  Pic X(10) Value "RUN DATE: ".
+           05  Line 1  Column 31  Pic 9999/99/99 Source Ws-Run-Date.
+           05  Line 1  Column 42  Pic X(08) Value "  PAGE: ".
+           05  Line 1  Column 50  Pic ZZZ9  Source Page-Counter.
+
+       01  Rpt-Count-Detail Type Detail.
+           05  Line Plus 1 Column 1 Pic X(31)
+                   Value "The number of values entered: ".
+           05  Column 32 Pic ZZZZZ9 Source Counter.
+
+       01  Rpt-Even-Detail Type Detail.
+           05  Line Plus 1 Column 1 Pic X(31)
+                   Value "The number of even values:    ".
+           05  Column 32 Pic ZZZZZ9 Source EvenCounter.
+
+       01  Rpt-Type-Detail Type Detail.
+           05  Line Plus 1 Column 1 Pic X(07) Value "  Type ".
+           05  Column 8  Pic X(02) Source Tt-Type-Code(Ws-Search-Idx).
+           05  Column 11 Pic X(02) Value ": ".
+           05  Column 13 Pic ZZZZZZZ9 Source Tt-Count(Ws-Search-Idx).
+
+       01  Rpt-Low-Detail Type Detail.
+           05  Line Plus 1 Column 1 Pic X(18) Value "Low  (0000-2499):".
+           05  Column 20 Pic ZZZZZZZ9 Source Low-Count.
+
+       01  Rpt-Mid-Detail Type Detail.
+           05  Line Plus 1 Column 1 Pic X(18) Value "Mid  (2500-7499):".
+           05  Column 20 Pic ZZZZZZZ9 Source Mid-Count.
+
+       01  Rpt-High-Detail Type Detail.
+           05  Line Plus 1 Column 1 Pic X(20)
+                   Value "High (7500 and up):".
+           05  Column 22 Pic ZZZZZZZ9 Source High-Count.
+
+       01  Rpt-Reject-Detail Type Detail.
+           05  Line Plus 1 Column 1 Pic X(18) Value "Records rejected:".
+           05  Column 20 Pic ZZZZZZZ9 Source Ws-Reject-Count.
+
+       01  Rpt-Overflow-Detail Type Detail.
+           05  Line Plus 1 Column 1 Pic X(31)
+                   Value "Type codes not totaled (full):".
+           05  Column 32 Pic ZZZZZZZ9 Source Ws-Type-Overflow-Count.
+
+       01  Rpt-Restart-Detail Type Detail.
+           05  Line Plus 1 Column 1 Pic X(50)
+                   Value "**WARNING** breakdown is post-restart only".
+
+       01  Rpt-Control-Detail Type Detail.
+           05  Line Plus 1 Column 1 Pic X(60)
+                   Source Ws-Control-Line-Text.
+
+       01  Rpt-Report-Footing Type Report Footing.
+           05  Line Plus 2 Column 1 Pic X(15) Value "END OF REPORT".
+
+       procedure division.
+       000-main.
+
+      *    If current value is 0, stop and display number of digits.
+
+           Perform 050-Restart-Check
+
+           Perform 100-Open
+
+           Perform Until EndOfFile = "Y"
+               Read lab1a
+                   At End
+                       Move "Y" to EndOfFile
+                   Not at End
+                       Evaluate det-record-type
+                           When "H"
+                               Move hdr-run-date to Ws-Run-Date
+                           When "D"
+                               Add 1 to Ws-Detail-Ordinal
+                               Perform 305-Validate-Detail
+                               If Ws-Detail-Valid = "N"
+                                   Perform 900-Write-Reject
+                               Else
+                                   Move record-number to CurrentValue
+                                   If Ckpt-Restarted = "Y" and
+                                       Ws-Detail-Ordinal
+                                           Not > Ckpt-Skip-To-Ordinal
+                                       Continue
+                                   Else
+                                       Perform 300-Process
+                                   End-If
+                               End-If
+                           When "T"
+                               Perform 500-Control-Total-Check
+                           When Other
+                               Continue
+                       End-Evaluate
+            End-Read
+        End-Perform
+
+        Perform 200-close
+        subtract 1 from EvenCounter
+        Display "The number of values entered: " counter
+        Display "The number of even values: " EvenCounter
+        Display "Totals by transaction type code:"
+        Perform 340-Display-Type-Totals
+        Display "Low  (0000-2499): " Low-Count
+        Display "Mid  (2500-7499): " Mid-Count
+        Display "High (7500 and up): " High-Count
+        Display "Records rejected: " Ws-Reject-Count
+        Perform 520-Display-Restart-Caveat
+        Perform 530-Display-Type-Overflow
+        Perform 510-Display-Control-Status
+        Perform 700-Write-Report
+        Perform 760-Write-Extract
+        Perform 770-Update-History
+
+          Stop run.
+
+       050-Restart-Check.
+           Move "N" to Ckpt-File-Present
+           Open Input lab1c-ckpt
+           If Ckpt-File-Status = "00"
+               Read lab1c-ckpt
+                   At End
+                       Move "N" to Ckpt-File-Present
+                   Not At End
+                       Move "Y" to Ckpt-File-Present
+               End-Read
+               Close lab1c-ckpt
+           End-If
+           If Ckpt-File-Present = "Y" and ck-in-progress
+               Move ck-last-ordinal to Ckpt-Skip-To-Ordinal
+               Move ck-counter to Counter
+               Move ck-even-counter to EvenCounter
+               Move "Y" to Ckpt-Restarted
+               Display "LAB1C restarting after detail record "
+                   Ckpt-Skip-To-Ordinal " in file order"
+           End-If.
+
+       300-Process.
+           Add 1 to counter
+           Divide 2 into Counter giving Tester Remainder R1
+           if R1 = 0
+               add 1 to EvenCounter
+           End-if
+           Perform 320-Accumulate-Type-Total
+           Perform 325-Classify-Magnitude
+           Perform 326-Warn-If-Near-Max
+           Perform 400-Checkpoint-If-Due.
+
+       326-Warn-If-Near-Max.
+           If Counter Not < Ws-Count-Warn-Threshold
+               and Ws-Count-Warned = "N"
+               Display "**WARNING** record count approaching PIC 9(06)"
+                   " capacity - " Counter " processed so far"
+               Move "Y" to Ws-Count-Warned
+           End-If.
+
+       325-Classify-Magnitude.
+           If CurrentValue < 2500
+               Add 1 to Low-Count
+           Else
+               If CurrentValue < 7500
+                   Add 1 to Mid-Count
+               Else
+                   Add 1 to High-Count
+               End-If
+           End-If.
+
+       320-Accumulate-Type-Total.
+           Move "N" to Ws-Found-Switch
+           Move 1 to Ws-Search-Idx
+           Perform 330-Find-Type-Slot
+               Until Ws-Found-Switch = "Y"
+                  or Ws-Search-Idx > Type-Total-Count
+           If Ws-Found-Switch = "N"
+               If Type-Total-Count < 10
+                   Add 1 to Type-Total-Count
+                   Move type-code to Tt-Type-Code(Type-Total-Count)
+                   Move 1 to Tt-Count(Type-Total-Count)
+               Else
+                   Add 1 to Ws-Type-Overflow-Count
+                   If Ws-Type-Overflow-Warned = "N"
+                       Display "**WARNING** type-code table full (10"
+                           " types) - additional codes not totaled"
+                       Move "Y" to Ws-Type-Overflow-Warned
+                   End-If
+               End-If
+           End-If.
+
+       330-Find-Type-Slot.
+           If Tt-Type-Code(Ws-Search-Idx) = type-code
+               Add 1 to Tt-Count(Ws-Search-Idx)
+               Move "Y" to Ws-Found-Switch
+           Else
+               Add 1 to Ws-Search-Idx
+           End-If.
+
+       340-Display-Type-Totals.
+           Move 1 to Ws-Search-Idx
+           Perform 341-Display-One-Type
+               Until Ws-Search-Idx > Type-Total-Count.
+
+       341-Display-One-Type.
+           Display "  Type " Tt-Type-Code(Ws-Search-Idx)
+               ": " Tt-Count(Ws-Search-Idx)
+           Add 1 to Ws-Search-Idx.
+
+       500-Control-Total-Check.
+           Move "Y" to Ws-Trailer-Seen
+           Move trl-expected-count to Ws-Expected-Count
+           Compute Ws-Actual-Count = Counter + Ws-Reject-Count
+           If Ws-Actual-Count = Ws-Expected-Count
+               Move "B" to Ws-Control-Status
+           Else
+               Move "M" to Ws-Control-Status
+           End-If.
+
+       510-Display-Control-Status.
+           If Ws-Trailer-Seen Not = "Y"
+               Display "**WARNING** no trailer record - not reconciled"
+               Move 4 to Return-Code
+           Else
+               If Ws-Control-Mismatch
+                   Display "**WARNING** mismatch, expected "
+                       Ws-Expected-Count " counted " Counter
+                       " + rejected " Ws-Reject-Count
+                       " = " Ws-Actual-Count
+                   Move 4 to Return-Code
+               Else
+                   Display "Control total reconciled: " Counter
+                       " counted, " Ws-Reject-Count " rejected"
+               End-If
+           End-If.
+
+       520-Display-Restart-Caveat.
+           If Ckpt-Restarted = "Y"
+               Display "**WARNING** type/magnitude breakdown reflects"
+                   " only records processed since restart"
+           End-If.
+
+       530-Display-Type-Overflow.
+           If Ws-Type-Overflow-Count > 0
+               Display "Type codes not totaled (table full): "
+                   Ws-Type-Overflow-Count
+           End-If.
+
+       305-Validate-Detail.
+           Move "Y" to Ws-Detail-Valid
+           Move Spaces to Ws-Reject-Reason
+           If record-number Is Not Numeric
+               Move "N" to Ws-Detail-Valid
+               Move "NONNUM" to Ws-Reject-Reason
+           Else
+               If transaction-date Is Not Numeric
+                   Move "N" to Ws-Detail-Valid
+                   Move "BADDATE" to Ws-Reject-Reason
+               Else
+                   If amount Is Not Numeric
+                       Move "N" to Ws-Detail-Valid
+                       Move "BADAMT" to Ws-Reject-Reason
+                   Else
+                       If amount < 0
+                           Move "N" to Ws-Detail-Valid
+                           Move "NEGAMT" to Ws-Reject-Reason
+                       End-If
+                   End-If
+               End-If
+           End-If.
+
+       900-Write-Reject.
+           Add 1 to Ws-Reject-Count
+           Move Spaces to Ws-Reject-Line-Buffer
+           Move record-number to Ws-Display-Rec-Number
+           String "REJECT REC=" delimited by size
+                  Ws-Display-Rec-Number delimited by size
+                  " REASON=" delimited by size
+                  Ws-Reject-Reason delimited by size
+                  into Ws-Reject-Line-Buffer
+           Move Ws-Reject-Line-Buffer to reject-line
+           Write reject-line.
+
+       100-Open.
+           Open Input lab1a
+           Open Output lab1c-rej
+           Accept Ws-Run-Date From Date YYYYMMDD.
+
+       200-close.
+           Close lab1a
+           Close lab1c-rej
+           Perform 410-Write-Checkpoint-Complete.
+
+       400-Checkpoint-If-Due.
+           Add 1 to Ckpt-Read-Count
+           If Ckpt-Read-Count >= Ckpt-Interval
+               Perform 410-Write-Checkpoint-Inprogress
+               Move 0 to Ckpt-Read-Count
+           End-If.
+
+       410-Write-Checkpoint-Inprogress.
+           Move Ws-Detail-Ordinal to ck-last-ordinal
+           Move Counter to ck-counter
+           Move EvenCounter to ck-even-counter
+           Move "I" to ck-status
+           Open Output lab1c-ckpt
+           Write checkpoint-record
+           Close lab1c-ckpt.
+
+       410-Write-Checkpoint-Complete.
+           Move Ws-Detail-Ordinal to ck-last-ordinal
+           Move Counter to ck-counter
+           Move EvenCounter to ck-even-counter
+           Move "C" to ck-status
+           Open Output lab1c-ckpt
+           Write checkpoint-record
+           Close lab1c-ckpt.
+
+       700-Write-Report.
+           Open Output lab1c-rpt
+           Initiate Lab1c-Report
+           Generate Rpt-Count-Detail
+           Generate Rpt-Even-Detail
+           Move 1 to Ws-Search-Idx
+           Perform 731-Generate-One-Type-Line
+               Until Ws-Search-Idx > Type-Total-Count
+           Generate Rpt-Low-Detail
+           Generate Rpt-Mid-Detail
+           Generate Rpt-High-Detail
+           Generate Rpt-Reject-Detail
+           If Ws-Type-Overflow-Count > 0
+               Generate Rpt-Overflow-Detail
+           End-If
+           If Ckpt-Restarted = "Y"
+               Generate Rpt-Restart-Detail
+           End-If
+           Perform 740-Build-Control-Text
+           Generate Rpt-Control-Detail
+           Terminate Lab1c-Report
+           Close lab1c-rpt.
+
+       731-Generate-One-Type-Line.
+           Generate Rpt-Type-Detail
+           Add 1 to Ws-Search-Idx.
+
+       760-Write-Extract.
+           Open Extend lab1c-ext
+           If Ext-File-Status Not = "00"
+               Open Output lab1c-ext
+           End-If
+           Move Ws-Run-Date to ext-run-date
+           Move Counter to ext-total-count
+           Move EvenCounter to ext-even-count
+           Write extract-record
+           Close lab1c-ext.
+
+       740-Build-Control-Text.
+           Move Spaces to Ws-Control-Line-Text
+           If Ws-Trailer-Seen Not = "Y"
+               Move "**WARNING** no trailer record - not reconciled"
+                   to Ws-Control-Line-Text
+           Else
+               If Ws-Control-Mismatch
+                   Move Ws-Expected-Count to Ws-Display-Counter
+                   Move Ws-Actual-Count to Ws-Display-Actual
+                   String "**WARNING** mismatch, expected: "
+                          delimited by size
+                          Ws-Display-Counter delimited by size
+                          " counted: " delimited by size
+                          Ws-Display-Actual delimited by size
+                          into Ws-Control-Line-Text
+               Else
+                   Move "Control total reconciled."
+                       to Ws-Control-Line-Text
+               End-If
+           End-If.
+
+       770-Update-History.
+           Open I-O lab1c-hist
+           If Hist-File-Status Not = "00"
+               Open Output lab1c-hist
+               Close lab1c-hist
+               Open I-O lab1c-hist
+           End-If
+           Move 0 to Ws-Mtd-Count Ws-Mtd-Even
+                     Ws-Ytd-Count Ws-Ytd-Even
+           Move Ws-Run-Date(1:6) to Ws-Curr-Year-Month
+           Move Ws-Run-Date(1:4) to Ws-Curr-Year
+           Move Low-Values to hist-run-date
+           Start lab1c-hist Key Is Not Less Than hist-run-date
+               Invalid Key
+                   Continue
+           End-Start
+           Perform 780-Sum-History-Records
+               Until Hist-File-Status Not = "00"
+           Add Counter to Ws-Mtd-Count
+           Add EvenCounter to Ws-Mtd-Even
+           Add Counter to Ws-Ytd-Count
+           Add EvenCounter to Ws-Ytd-Even
+           Move Ws-Run-Date to hist-run-date
+           Move Counter to hist-total-count
+           Move EvenCounter to hist-even-count
+           Move Ws-Mtd-Count to hist-mtd-count
+           Move Ws-Mtd-Even to hist-mtd-even
+           Move Ws-Ytd-Count to hist-ytd-count
+           Move Ws-Ytd-Even to hist-ytd-even
+           Move "N" to hist-corrected
+           Move Spaces to hist-correction-reason
+           Write history-record
+               Invalid Key
+                   Rewrite history-record
+           End-Write
+           Close lab1c-hist.
+
+       780-Sum-History-Records.
+           Read lab1c-hist Next Record
+               At End
+                   Move "10" to Hist-File-Status
+               Not At End
+                   If hist-run-date Not = Ws-Run-Date
+                       If hist-run-date(1:6) = Ws-Curr-Year-Month
+                           Add hist-total-count to Ws-Mtd-Count
+                           Add hist-even-count to Ws-Mtd-Even
+                       End-If
+                       If hist-run-date(1:4) = Ws-Curr-Year
+                           Add hist-total-count to Ws-Ytd-Count
+                           Add hist-even-count to Ws-Ytd-Even
+                       End-If
+                   End-If
+           End-Read.
