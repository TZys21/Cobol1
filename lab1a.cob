@@ -9,11 +9,24 @@
       
       *      Declares two variables to hold values. 
        
-       01  Counter        PIC 9999 Value 1.
-       01  temp           PIC 9999 Value 0.
-       01  EvenCounter    Pic 9999 Value 0.
+       01  Counter        PIC 9(06) Value 1.
+       01  temp           PIC 9(06) Value 0.
+       01  EvenCounter    Pic 9(06) Value 0.
        01  Tester         Pic 9.
        01  R1             Pic 9999.
+
+      *    Input validation for 200-input.
+       01  Ws-Raw-Input    Pic X(06).
+       01  Ws-Valid-Entry  Pic X Value "N".
+
+      *    Overflow warning for the running counters.
+       01  Ws-Count-Warn-Threshold  Pic 9(06) Value 900000.
+       01  Ws-Count-Warned          Pic X Value "N".
+
+      *    Value-distribution breakdown by magnitude.
+       01  Low-Count       Pic 9(8) Value 0.
+       01  Mid-Count       Pic 9(8) Value 0.
+       01  High-Count      Pic 9(8) Value 0.
        
        procedure division.
        000-main.
@@ -27,26 +40,62 @@
             
             subtract 1 from temp
 			subtract 1 from EvenCounter
+			subtract 1 from Low-Count
             display space
             display "The number of values entered: " temp
             display "The number of Even values are: " EvenCounter
+            display "Low  (0000-2499): " Low-Count
+            display "Mid  (2500-7499): " Mid-Count
+            display "High (7500 and up): " High-Count
             stop run.
             
            
            
        200-input.
-           display "Enter a 4-digit unsigned number (0 to stop): "
-           with no advancing  
-           accept Counter
+           Move "N" to Ws-Valid-Entry
+           Perform 210-Get-Valid-Entry Until Ws-Valid-Entry = "Y"
            Divide 2 into Counter giving Tester Remainder R1
            if R1 = 0
                add 1 to EvenCounter
             End-if.
+
+       210-Get-Valid-Entry.
+           Move Spaces to Ws-Raw-Input
+           display "Enter a 6-digit unsigned number (0 to stop): "
+           with no advancing
+           accept Ws-Raw-Input
+           If Ws-Raw-Input is Numeric
+               Move Ws-Raw-Input to Counter
+               Move "Y" to Ws-Valid-Entry
+           Else
+               Display "Invalid entry - enter 6 numeric digits."
+           End-If.
            
            
            
        300-process.
-           Add 1 to temp.
+           Add 1 to temp
+           Perform 310-Classify-Magnitude
+           Perform 320-Warn-If-Near-Max.
+
+       320-Warn-If-Near-Max.
+           If temp Not < Ws-Count-Warn-Threshold
+               and Ws-Count-Warned = "N"
+               Display "**WARNING** value count approaching PIC 9(06)"
+                   " capacity - " temp " entered so far"
+               Move "Y" to Ws-Count-Warned
+           End-If.
+
+       310-Classify-Magnitude.
+           If Counter < 2500
+               Add 1 to Low-Count
+           Else
+               If Counter < 7500
+                   Add 1 to Mid-Count
+               Else
+                   Add 1 to High-Count
+               End-If
+           End-If.
             
             
             
\ No newline at end of file
