@@ -1,52 +1,141 @@
        identification division.
        program-id.         lab1b.
-       
+
       *      Name: Tyler Zysberg. Description: LAB1B. Counts number
       *      of digits entered before 0 with multiple sessions.
-       
+      *
+      *      Modification History:
+      *      - Added a session audit trail log: each session's totals
+      *        are appended to lab1b-log.dat with date, time and the
+      *        operator's user id.
+
+       Environment division.
+       Input-output section.
+       File-Control.
+           Select lab1b-log
+               Assign to "lab1b-log.dat"
+               Organization is Line Sequential
+               File Status is Ws-Log-File-Status.
+
        data division.
+       File Section.
+       fd  lab1b-log.
+       01  log-line       PIC X(80).
+
        Working-Storage section.
-      
-      *      Declares three variables to hold values. 
-       
-       01  Counter        PIC 9999.
-       01  EvenCounter    PIC 9999.
+
+      *      Declares three variables to hold values.
+
+       01  Counter        PIC 9(06).
+       01  EvenCounter    PIC 9(06).
        01  Tester         PIC 9.
        01  R1             PIC 9999.
-       01  temp           PIC 9999.
+       01  temp           PIC 9(06).
        01  inputvalue     PIC X.
-       
+
+      *    Overflow warning for the running counters.
+       01  Ws-Count-Warn-Threshold  PIC 9(06) Value 900000.
+       01  Ws-Count-Warned          PIC X Value "N".
+
+      *    Session audit trail controls.
+       01  Ws-User-Id      PIC X(08) Value Spaces.
+       01  Ws-Log-Date     PIC 9(8).
+       01  Ws-Log-Time     PIC 9(8).
+       01  Ws-Log-Buffer   PIC X(80) Value Spaces.
+       01  Ws-Disp-Temp    PIC ZZZZZ9.
+       01  Ws-Disp-Even    PIC ZZZZZ9.
+       01  Ws-Log-File-Status  PIC XX.
+
+      *    Value-distribution breakdown by magnitude.
+       01  Low-Count       PIC 9(8) Value 0.
+       01  Mid-Count       PIC 9(8) Value 0.
+       01  High-Count      PIC 9(8) Value 0.
+
        procedure division.
        000-main.
+           Accept Ws-User-Id from Environment "USER"
+           Open Extend lab1b-log
+           If Ws-Log-File-Status Not = "00"
+               Open Output lab1b-log
+           End-If
            Set inputvalue to "Y"
            display "Another Session (Y/N)? " with no advancing
            accept inputvalue.
            perform 200-loop until inputvalue = "N" or inputvalue = "n"
+           Close lab1b-log
            stop run.
-  
+
        100-Input.
-           Display "Enter a 4-digit unsigned number (0 to stop): "
+           Display "Enter a 6-digit unsigned number (0 to stop): "
            with no advancing
            accept counter
            Add 1 to temp
            Divide 2 into Counter giving Tester Remainder R1
            if R1 = 0
                add 1 to EvenCounter
-           End-if.               
-           
+           End-if
+           Perform 110-Classify-Magnitude
+           Perform 120-Warn-If-Near-Max.
+
+       120-Warn-If-Near-Max.
+           If temp Not < Ws-Count-Warn-Threshold
+               and Ws-Count-Warned = "N"
+               Display "**WARNING** value count approaching PIC 9(06)"
+                   " capacity - " temp " entered so far"
+               Move "Y" to Ws-Count-Warned
+           End-If.
+
+       110-Classify-Magnitude.
+           If Counter < 2500
+               Add 1 to Low-Count
+           Else
+               If Counter < 7500
+                   Add 1 to Mid-Count
+               Else
+                   Add 1 to High-Count
+               End-If
+           End-If.
+
        200-Loop.
            Set temp to 0
 		   Set EvenCounter to 0
            Set counter to 1
+           Set Low-Count to 0
+           Set Mid-Count to 0
+           Set High-Count to 0
+           Move "N" to Ws-Count-Warned
            perform 100-input until counter = 0000
            subtract 1 from temp
 		   subtract 1 from EvenCounter
+		   subtract 1 from Low-Count
            Display space
            display "The number of values entered: " temp
            display "The number of even values entered: " EvenCounter
+           display "Low  (0000-2499): " Low-Count
+           display "Mid  (2500-7499): " Mid-Count
+           display "High (7500 and up): " High-Count
            display space
+           Perform 250-Write-Session-Log
            display "Another Session (Y/N)? " with no advancing
            accept inputvalue.
-           
-           
+
+       250-Write-Session-Log.
+           Accept Ws-Log-Date from Date YYYYMMDD
+           Accept Ws-Log-Time from Time
+           Move temp to Ws-Disp-Temp
+           Move EvenCounter to Ws-Disp-Even
+           Move Spaces to Ws-Log-Buffer
+           String Ws-Log-Date      delimited by size
+                  " "              delimited by size
+                  Ws-Log-Time      delimited by size
+                  " USER="         delimited by size
+                  Ws-User-Id       delimited by size
+                  " COUNT="        delimited by size
+                  Ws-Disp-Temp     delimited by size
+                  " EVEN="         delimited by size
+                  Ws-Disp-Even     delimited by size
+                  into Ws-Log-Buffer
+           Move Ws-Log-Buffer to log-line
+           Write log-line.
+
        
\ No newline at end of file
