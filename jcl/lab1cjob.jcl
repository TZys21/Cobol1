@@ -0,0 +1,48 @@
+//LAB1CJB  JOB (ACCTNO),'DAILY COUNT JOB',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  LAB1CJB - NIGHTLY LAB1C FILE-COUNT JOB
+//*
+//*  RUNS LAB1C AGAINST THE DAILY INPUT EXTRACT AND PRODUCES A
+//*  DATED REPORT DATASET. STEP020 IS A RESTART STEP THAT ONLY
+//*  RUNS IF STEP010 FAILS - LAB1C DETECTS THE lab1c-ckpt.dat
+//*  CHECKPOINT LEFT BEHIND BY THE FAILED RUN AND RESUMES FROM
+//*  THE LAST RECORD PROCESSED INSTEAD OF REPROCESSING THE FILE.
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=LAB1C
+//STEPLIB  DD DSN=PROD.LAB1C.LOADLIB,DISP=SHR
+//LAB1AIN  DD DSN=PROD.LAB1C.INPUT.G0000V00,DISP=SHR
+//LAB1ARPT DD DSN=PROD.LAB1C.REPORT.D&LYYMMDD,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//LAB1ACKP DD DSN=PROD.LAB1C.CHECKPOINT,DISP=SHR
+//LAB1AREJ DD DSN=PROD.LAB1C.REJECT.D&LYYMMDD,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//LAB1AEXT DD DSN=PROD.LAB1C.EXTRACT,DISP=SHR
+//LAB1AHST DD DSN=PROD.LAB1C.HISTORY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*  RESTART STEP - BYPASSED WHEN STEP010 COMPLETED WITH RC=0
+//*
+//STEP020  EXEC PGM=LAB1C,COND=((0,EQ,STEP010),EVEN)
+//STEPLIB  DD DSN=PROD.LAB1C.LOADLIB,DISP=SHR
+//LAB1AIN  DD DSN=PROD.LAB1C.INPUT.G0000V00,DISP=SHR
+//LAB1ARPT DD DSN=PROD.LAB1C.REPORT.D&LYYMMDD,DISP=SHR
+//LAB1ACKP DD DSN=PROD.LAB1C.CHECKPOINT,DISP=SHR
+//LAB1AREJ DD DSN=PROD.LAB1C.REJECT.D&LYYMMDD,DISP=SHR
+//LAB1AEXT DD DSN=PROD.LAB1C.EXTRACT,DISP=SHR
+//LAB1AHST DD DSN=PROD.LAB1C.HISTORY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*  DOWNSTREAM STEP - BYPASSED IF ANY PRIOR STEP DID NOT RETURN
+//*  RC=0, SO A FAILED COUNT RUN NEVER FALLS THROUGH TO PRINT A
+//*  PARTIAL OR MISSING REPORT.
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.LAB1C.REPORT.D&LYYMMDD,DISP=SHR
+//SYSUT2   DD SYSOUT=(*,LAB1CRPT)
+//SYSIN    DD DUMMY
+//*
