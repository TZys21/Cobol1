@@ -0,0 +1,179 @@
+       identification division.
+       program-id.         lab1d.
+
+      *      Name: Tyler Zysberg. Description: LAB1D. Menu-driven
+      *      maintenance program to view and correct a posted daily
+      *      count record in lab1c-hist.dat after the fact.
+      *
+      *      Modification History:
+      *      - hist-run-date's record now also carries the month-to-
+      *        date/year-to-date running totals lab1c posts alongside
+      *        each day's own count; the view option displays them.
+
+       Environment division.
+       Input-output section.
+       File-Control.
+           Select lab1c-hist
+               Assign to "lab1c-hist.dat"
+               Organization is Indexed
+               Access Mode is Dynamic
+               Record Key is hist-run-date
+               File Status is Hist-File-Status.
+
+       data division.
+       File Section.
+       fd  lab1c-hist.
+       01  history-record.
+           05    hist-run-date          PIC 9(8).
+           05    hist-total-count       PIC 9(06).
+           05    hist-even-count        PIC 9(06).
+           05    hist-corrected         PIC X(01) Value "N".
+               88  hist-was-corrected   Value "Y".
+           05    hist-correction-reason PIC X(30) Value Spaces.
+           05    hist-mtd-count         PIC 9(8).
+           05    hist-mtd-even          PIC 9(8).
+           05    hist-ytd-count         PIC 9(8).
+           05    hist-ytd-even          PIC 9(8).
+
+       Working-Storage section.
+       01  Hist-File-Status    PIC XX.
+       01  Ws-Menu-Choice      PIC X.
+       01  Ws-Done             PIC X Value "N".
+       01  Ws-Lookup-Date      PIC 9(8).
+       01  Ws-New-Total        PIC 9(06).
+       01  Ws-New-Even         PIC 9(06).
+       01  Ws-New-Reason       PIC X(30).
+       01  Ws-Record-Found     PIC X Value "N".
+
+      *    Input validation for the lookup date and correction fields.
+       01  Ws-Raw-Lookup-Date  PIC X(8).
+       01  Ws-Raw-New-Total    PIC X(06).
+       01  Ws-Raw-New-Even     PIC X(06).
+       01  Ws-Valid-Entry      PIC X Value "N".
+
+       procedure division.
+       000-main.
+           Open I-O lab1c-hist
+           If Hist-File-Status Not = "00"
+               Open Output lab1c-hist
+               Close lab1c-hist
+               Open I-O lab1c-hist
+           End-If
+           Perform 100-Menu-Loop Until Ws-Done = "Y"
+           Close lab1c-hist
+           Stop run.
+
+       100-Menu-Loop.
+           Display space
+           Display "1. View a day's count record"
+           Display "2. Correct a day's count record"
+           Display "3. Exit"
+           Display "Select an option: " with no advancing
+           Accept Ws-Menu-Choice
+           Evaluate Ws-Menu-Choice
+               When "1"
+                   Perform 200-View-Record
+               When "2"
+                   Perform 300-Correct-Record
+               When "3"
+                   Move "Y" to Ws-Done
+               When Other
+                   Display "Invalid option."
+           End-Evaluate.
+
+       200-View-Record.
+           Perform 210-Get-Valid-Lookup-Date
+           Perform 900-Read-By-Date
+           If Ws-Record-Found = "Y"
+               Display "Run date:     " hist-run-date
+               Display "Total count:  " hist-total-count
+               Display "Even count:   " hist-even-count
+               Display "MTD count:    " hist-mtd-count
+               Display "MTD even:     " hist-mtd-even
+               Display "YTD count:    " hist-ytd-count
+               Display "YTD even:     " hist-ytd-even
+               If hist-was-corrected
+                   Display "Corrected - reason: " hist-correction-reason
+                   Display "**WARNING** MTD/YTD above are as originally"
+                       " posted - they do not reflect this correction"
+               End-If
+           Else
+               Display "No record found for that run date."
+           End-If.
+
+       300-Correct-Record.
+           Perform 210-Get-Valid-Lookup-Date
+           Perform 900-Read-By-Date
+           If Ws-Record-Found = "N"
+               Display "No record found for that run date."
+           Else
+               Display "Current total count: " hist-total-count
+               Display "Current even count:  " hist-even-count
+               Perform 310-Get-Valid-New-Total
+               Perform 320-Get-Valid-New-Even
+               Display "Enter reason for correction: " with no advancing
+               Accept Ws-New-Reason
+               Move Ws-New-Total to hist-total-count
+               Move Ws-New-Even to hist-even-count
+               Move "Y" to hist-corrected
+               Move Ws-New-Reason to hist-correction-reason
+               Rewrite history-record
+               Display "Record updated."
+               Display "**WARNING** MTD/YTD on this and any later"
+                   " posted records still reflect the old total -"
+                   " they are not recalculated by this program"
+           End-If.
+
+       210-Get-Valid-Lookup-Date.
+           Move "N" to Ws-Valid-Entry
+           Perform 220-Get-Valid-Date-Entry Until Ws-Valid-Entry = "Y".
+
+       220-Get-Valid-Date-Entry.
+           Move Spaces to Ws-Raw-Lookup-Date
+           Display "Enter run date (CCYYMMDD): " with no advancing
+           Accept Ws-Raw-Lookup-Date
+           If Ws-Raw-Lookup-Date is Numeric
+               Move Ws-Raw-Lookup-Date to Ws-Lookup-Date
+               Move "Y" to Ws-Valid-Entry
+           Else
+               Display "Invalid entry - enter an 8-digit numeric date."
+           End-If.
+
+       310-Get-Valid-New-Total.
+           Move "N" to Ws-Valid-Entry
+           Perform 311-Get-Valid-Total-Entry Until Ws-Valid-Entry = "Y".
+
+       311-Get-Valid-Total-Entry.
+           Move Spaces to Ws-Raw-New-Total
+           Display "Enter corrected total count: " with no advancing
+           Accept Ws-Raw-New-Total
+           If Ws-Raw-New-Total is Numeric
+               Move Ws-Raw-New-Total to Ws-New-Total
+               Move "Y" to Ws-Valid-Entry
+           Else
+               Display "Invalid entry - enter a 6-digit numeric count."
+           End-If.
+
+       320-Get-Valid-New-Even.
+           Move "N" to Ws-Valid-Entry
+           Perform 321-Get-Valid-Even-Entry Until Ws-Valid-Entry = "Y".
+
+       321-Get-Valid-Even-Entry.
+           Move Spaces to Ws-Raw-New-Even
+           Display "Enter corrected even count: " with no advancing
+           Accept Ws-Raw-New-Even
+           If Ws-Raw-New-Even is Numeric
+               Move Ws-Raw-New-Even to Ws-New-Even
+               Move "Y" to Ws-Valid-Entry
+           Else
+               Display "Invalid entry - enter a 6-digit numeric count."
+           End-If.
+
+       900-Read-By-Date.
+           Move Ws-Lookup-Date to hist-run-date
+           Read lab1c-hist
+               Invalid Key
+                   Move "N" to Ws-Record-Found
+               Not Invalid Key
+                   Move "Y" to Ws-Record-Found
+           End-Read.
